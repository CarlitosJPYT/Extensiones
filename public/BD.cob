@@ -1,18 +1,37 @@
 000100 IDENTIFICATION DIVISION.
 000200 PROGRAM-ID. BD.
 000300 ENVIRONMENT DIVISION.
+000310 INPUT-OUTPUT SECTION.
+000320 FILE-CONTROL.
+000330     SELECT OPTIONAL EMPLEADOS-ARCHIVOS
+000340     ASSIGN TO "empleados.dat"
+000350     ORGANIZATION IS SEQUENTIAL.
 000400 DATA DIVISION.
 000500 FILE SECTION.
+000510 FD EMPLEADOS-ARCHIVOS.
+000520     COPY "empleado.cob".
 000600 WORKING-STORAGE SECTION.
 000700 01 OPCIONES PIC 9   VALUE ZERO.
 000800     88 SUMAR        VALUE 1.
 000900     88 RESTAR       VALUE 2.
 001000     88 MULTIPLICAR  VALUE 3.
 001100     88 DIVIDIR      VALUE 4.
-001200     88 SALIR        VALUE 5.
-001300 77 NUMERO1   PIC 99      VALUE ZERO.
-001400 77 NUMERO2   PIC 99      VALUE ZERO.
-001500 77 RESULTADO PIC S999V99 VALUE ZERO.
+001150     88 NOMINA       VALUE 5.
+001200     88 SALIR        VALUE 6.
+001300 77 NUMERO1   PIC 9(7)      VALUE ZERO.
+001400 77 NUMERO2   PIC 9(7)      VALUE ZERO.
+001500 77 RESULTADO PIC S9(14)V99 VALUE ZERO.
+001505 77 ENTRADA-NUMERICA PIC X(10) JUSTIFIED RIGHT.
+001506 77 ENTRADA-VALIDA   PIC X  VALUE "N".
+001510 77 NOMINA-ID PIC X(6).
+001520 77 NOMINA-ENCONTRADO PIC X VALUE "N".
+001530 77 NOMINA-FIN-FICHERO PIC X VALUE "N".
+001540 77 HORAS-TRABAJADAS PIC 999V99 VALUE ZERO.
+001545 77 ENTRADA-HORAS PIC X(10).
+001546 77 RESULTADO-NUMVAL PIC S9(4) VALUE ZERO.
+001550 77 PAGO-BRUTO PIC 9(7)V99 VALUE ZERO.
+001551 77 SALARIO-MOSTRAR PIC Z,ZZZ,ZZ9.99.
+001552 77 PAGO-BRUTO-MOSTRAR PIC Z,ZZZ,ZZ9.99.
 001600 PROCEDURE DIVISION.
 001700 DATOS.
 001800     DISPLAY "ELIGE UNA OPCION:".
@@ -20,7 +39,8 @@
 002000     DISPLAY "2. RESTAR".
 002100     DISPLAY "3. MULTIPLICAR".
 002200     DISPLAY "4. DIVIDIR".
-002300     DISPLAY "5. SALIR.".
+002250     DISPLAY "5. CALCULAR NOMINA".
+002300     DISPLAY "6. SALIR.".
 002400     ACCEPT OPCIONES.
 002500     EVALUATE TRUE
 002600         WHEN SUMAR
@@ -31,9 +51,11 @@
 003100             PERFORM MULTIPLICACION
 003200         WHEN DIVIDIR
 003300             PERFORM DIVIDIENDO
+003350         WHEN NOMINA
+003360             PERFORM CALCULAR-NOMINA
 003400         WHEN SALIR
 003500             DISPLAY "SALIENDO DEL PROGRAMA..."
-003600             STOP RUN
+003600             GOBACK
 003700         WHEN OTHER
 003800             DISPLAY "OPCION INVALIDA, INTENTELO DE NUEVO"
 003900             PERFORM DATOS
@@ -41,36 +63,44 @@
 004100 SUMA.
 004200     DISPLAY "HAZ ELEGIDO SUMAR.".
 004300     DISPLAY "INGRESE EL PRIMER NUMERO:".
-004400     ACCEPT NUMERO1.
+004350     PERFORM LEER-NUMERO.
+004360     MOVE ENTRADA-NUMERICA TO NUMERO1.
 004500     DISPLAY "INGRESE EL SEGUNDO NUMERO:".
-004600     ACCEPT NUMERO2.
+004550     PERFORM LEER-NUMERO.
+004560     MOVE ENTRADA-NUMERICA TO NUMERO2.
 004700     ADD NUMERO1 TO NUMERO2 GIVING RESULTADO.
 004800     DISPLAY "EL RESULTADO DE LA SUMA ES: " RESULTADO.
 004900     PERFORM DATOS.
 005000 RESTA.
 005100     DISPLAY "HAZ ELEGIDO RESTAR.".
 005200     DISPLAY "INGRESA EL PRIMER NUMERO:".
-005300     ACCEPT NUMERO1.
+005250     PERFORM LEER-NUMERO.
+005260     MOVE ENTRADA-NUMERICA TO NUMERO1.
 005400     DISPLAY "INGRESA EL SEGUNDO NUMERO:".
-005500     ACCEPT NUMERO2.
+005450     PERFORM LEER-NUMERO.
+005460     MOVE ENTRADA-NUMERICA TO NUMERO2.
 005600     SUBTRACT NUMERO2 FROM NUMERO1 GIVING RESULTADO.
 005700     DISPLAY "EL RESULTADO DE LA RESTA ES: " RESULTADO.
 005800     PERFORM DATOS.
 005900 MULTIPLICACION.
 006000     DISPLAY "HAZ ELEGIDO MULTIPLICAR.".
 006100     DISPLAY "INGRESA EL PRIMER NUMERO:".
-006200     ACCEPT NUMERO1.
+006150     PERFORM LEER-NUMERO.
+006160     MOVE ENTRADA-NUMERICA TO NUMERO1.
 006300     DISPLAY "INGRESA EL SEGUNDO NUMERO:".
-006400     ACCEPT NUMERO2.
+006350     PERFORM LEER-NUMERO.
+006360     MOVE ENTRADA-NUMERICA TO NUMERO2.
 006500     MULTIPLY NUMERO1 BY NUMERO2 GIVING RESULTADO.
 006600     DISPLAY "EL RESULTADO DE LA MULTIPLICACION ES: " RESULTADO.
 006700     PERFORM DATOS.
 006800 DIVIDIENDO.
 006900     DISPLAY "HAZ ELEGIDO DIVIDIR.".
 007000     DISPLAY "INGRESA EL PRIMER NUMERO:".
-007100     ACCEPT NUMERO1.
+007050     PERFORM LEER-NUMERO.
+007060     MOVE ENTRADA-NUMERICA TO NUMERO1.
 007200     DISPLAY "INGRESA EL SEGUNDO NUMERO:".
-007300     ACCEPT NUMERO2.
+007250     PERFORM LEER-NUMERO.
+007260     MOVE ENTRADA-NUMERICA TO NUMERO2.
 007400     IF NUMERO2 EQUAL TO ZERO THEN
 007500         DISPLAY "ERROR: DIVISION POR CERO NO PERMITIDA."
 007600         ELSE
@@ -78,4 +108,80 @@
 007800             DISPLAY "EL RESULTADO DE LA DIVISION ES: " RESULTADO
 007900     END-IF.
 008000     PERFORM DATOS.
-008100 END PROGRAM BD.
+008010 LEER-NUMERO.
+008020     MOVE "N" TO ENTRADA-VALIDA.
+008030     PERFORM UNTIL ENTRADA-VALIDA EQUAL "S"
+008031         MOVE SPACE TO ENTRADA-NUMERICA
+008040         ACCEPT ENTRADA-NUMERICA
+008041         MOVE "S" TO ENTRADA-VALIDA
+008042         IF ENTRADA-NUMERICA EQUAL SPACE THEN
+008043             DISPLAY "ERROR: DEBES INTRODUCIR UN VALOR NUMERICO."
+008044             MOVE "N" TO ENTRADA-VALIDA
+008045         END-IF
+008046         IF ENTRADA-VALIDA EQUAL "S" AND
+008047                 ENTRADA-NUMERICA(1:3) NOT EQUAL SPACE THEN
+008048             DISPLAY "ERROR: EL NUMERO NO PUEDE TENER MAS DE 7"
+008049                 " DIGITOS."
+008050             MOVE "N" TO ENTRADA-VALIDA
+008051         END-IF
+008052         IF ENTRADA-VALIDA EQUAL "S" THEN
+008053             INSPECT ENTRADA-NUMERICA
+008054                 REPLACING LEADING SPACE BY "0"
+008055             IF ENTRADA-NUMERICA IS NOT NUMERIC THEN
+008056                 DISPLAY "ERROR: INTRODUCE UN VALOR"
+008057                     " NUMERICO."
+008058                 MOVE "N" TO ENTRADA-VALIDA
+008059             END-IF
+008060         END-IF
+008061     END-PERFORM.
+008050 CALCULAR-NOMINA.
+008060     DISPLAY "INTRODUCE EL ID DEL EMPLEADO.".
+008070     ACCEPT NOMINA-ID.
+008080     MOVE "N" TO NOMINA-ENCONTRADO.
+008090     MOVE "N" TO NOMINA-FIN-FICHERO.
+008100     OPEN INPUT EMPLEADOS-ARCHIVOS.
+008110     PERFORM UNTIL NOMINA-FIN-FICHERO EQUAL "S"
+008120         READ EMPLEADOS-ARCHIVOS
+008130             AT END
+008140                 MOVE "S" TO NOMINA-FIN-FICHERO
+008150             NOT AT END
+008160                 IF EMPLEADOS-ID EQUAL NOMINA-ID THEN
+008170                     MOVE "S" TO NOMINA-ENCONTRADO
+008180                     MOVE "S" TO NOMINA-FIN-FICHERO
+008190                 END-IF
+008200         END-READ
+008210     END-PERFORM.
+008220     CLOSE EMPLEADOS-ARCHIVOS.
+008230     IF NOMINA-ENCONTRADO EQUAL "S" THEN
+008240         MOVE EMPLEADOS-SALARIO TO SALARIO-MOSTRAR
+008241         DISPLAY "TARIFA DEL EMPLEADO: " SALARIO-MOSTRAR
+008250         PERFORM LEER-HORAS
+008270         MULTIPLY EMPLEADOS-SALARIO BY HORAS-TRABAJADAS
+008280             GIVING PAGO-BRUTO
+008281         MOVE PAGO-BRUTO TO PAGO-BRUTO-MOSTRAR
+008290         DISPLAY "PAGO BRUTO: " PAGO-BRUTO-MOSTRAR
+008300     ELSE
+008310         DISPLAY "NO SE HA ENCONTRADO ESE ID."
+008320     END-IF.
+008330     PERFORM DATOS.
+008340 LEER-HORAS.
+008350     MOVE "N" TO ENTRADA-VALIDA.
+008360     DISPLAY "INTRODUCE LAS HORAS TRABAJADAS.".
+008370     PERFORM UNTIL ENTRADA-VALIDA EQUAL "S"
+008380         MOVE SPACE TO ENTRADA-HORAS
+008390         ACCEPT ENTRADA-HORAS
+008400         IF ENTRADA-HORAS EQUAL SPACE THEN
+008410             DISPLAY "ERROR: DEBES INTRODUCIR UN VALOR NUMERICO."
+008420         ELSE
+008430             COMPUTE RESULTADO-NUMVAL
+008440                 = FUNCTION TEST-NUMVAL(ENTRADA-HORAS)
+008450             IF RESULTADO-NUMVAL NOT EQUAL ZERO THEN
+008460                 DISPLAY "ERROR: INTRODUCE UN VALOR NUMERICO."
+008470             ELSE
+008480                 COMPUTE HORAS-TRABAJADAS
+008490                     = FUNCTION NUMVAL(ENTRADA-HORAS)
+008500                 MOVE "S" TO ENTRADA-VALIDA
+008510             END-IF
+008520         END-IF
+008530     END-PERFORM.
+008540 END PROGRAM BD.
