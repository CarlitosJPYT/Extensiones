@@ -6,39 +6,268 @@
        SELECT OPTIONAL EMPLEADOS-ARCHIVOS
        ASSIGN TO "empleados.dat"
        ORGANIZATION IS SEQUENTIAL.
+       SELECT OPTIONAL EMPLEADOS-TEMPORAL
+       ASSIGN TO "empleados.tmp"
+       ORGANIZATION IS SEQUENTIAL.
+       SELECT OPTIONAL ALTAS-ARCHIVO
+       ASSIGN TO "altas.txt"
+       ORGANIZATION IS LINE SEQUENTIAL.
+       SELECT OPTIONAL AUDITORIA-ARCHIVO
+       ASSIGN TO "auditoria.log"
+       ORGANIZATION IS LINE SEQUENTIAL.
        DATA DIVISION.
        FILE SECTION.
        FD EMPLEADOS-ARCHIVOS.
-           01 EMPLEADOS-REGISTROS.
-               02 EMPLEADOS-ID PIC X(6).
-               02 EMPLEADOS-NOMBRE PIC X(25).
-               02 EMPLEADOS-APELLIDOS PIC X(35).
-               02 EMPLEADOS-EDAD PIC 99.
+           COPY "empleado.cob".
+       FD EMPLEADOS-TEMPORAL.
+           01 TEMPORAL-REGISTROS PIC X(109).
+       FD ALTAS-ARCHIVO.
+           01 LINEA-ALTA PIC X(120).
+       FD AUDITORIA-ARCHIVO.
+           01 LINEA-AUDITORIA PIC X(80).
        WORKING-STORAGE SECTION.
        01 IDENTIFICADOR PIC X(36) VALUE "INTRODUCE EL ID DEL EMPLEADO".
        01 NOMBRE PIC X(33) VALUE "INTRODUCE EL NOMBRE DEL EMPLEADO".
        01 APELLIDO PIC X(34) VALUE "INTRODUCE EL APELLIDO DEL EMPLEADO".
        01 EDAD PIC X(30) VALUE "INTRODUCE LA EDAD DEL EMPLEADO".
+       01 DEPARTAMENTO PIC X(28)
+           VALUE "INTRODUCE EL DEPARTAMENTO".
+       01 FECHA-ALTA-TXT PIC X(38)
+           VALUE "INTRODUCE LA FECHA DE ALTA (AAAAMMDD)".
+       01 SALARIO PIC X(26)
+           VALUE "INTRODUCE EL SALARIO".
        01 SI-NO PIC X.
        01 ENTRY-OK PIC X.
+       01 OPCION-MENU PIC 9 VALUE ZERO.
+           88 OPCION-AGREGAR   VALUE 1.
+           88 OPCION-CONSULTAR VALUE 2.
+           88 OPCION-CORREGIR  VALUE 3.
+           88 OPCION-ELIMINAR  VALUE 4.
+           88 OPCION-LOTE      VALUE 5.
+           88 OPCION-SALIR     VALUE 6.
+       01 CONSULTA-ID PIC X(6).
+       01 CONSULTA-ENCONTRADO PIC X VALUE "N".
+       01 FIN-DE-FICHERO PIC X VALUE "N".
+       01 BORRAR-CONFIRMAR PIC X.
+       01 COMPROBAR-ID PIC X VALUE "N".
+       01 ID-DUPLICADO PIC X VALUE "N".
+       01 ID-A-COMPROBAR PIC X(6).
+       01 REGISTRO-GUARDADO PIC X(109).
+       01 ALTA-EDAD-TXT PIC X(2).
+       01 ALTA-FECHA-TXT PIC X(8).
+       01 ALTA-SALARIO-TXT PIC X(8).
+       01 FIN-DE-LOTE PIC X VALUE "N".
+       01 OPERADOR-ID PIC X(10).
+       01 FECHA-AUDITORIA PIC 9(8).
+       01 HORA-AUDITORIA PIC 9(8).
+       01 LINEA-AUDITORIA-DETALLE.
+           02 AUD-OPERADOR PIC X(10).
+           02 FILLER PIC X(1) VALUE SPACE.
+           02 AUD-FECHA PIC 9(8).
+           02 FILLER PIC X(1) VALUE SPACE.
+           02 AUD-HORA PIC 9(8).
+           02 FILLER PIC X(1) VALUE SPACE.
+           02 AUD-ID PIC X(6).
+       01 REG-ESCRITOS PIC 9(5) VALUE ZERO.
+       01 REG-RECHAZADOS PIC 9(5) VALUE ZERO.
+       01 CHECKPOINT-INTERVALO PIC 9(3) VALUE 10.
+       01 REGISTROS-DESDE-CHECKPOINT PIC 9(3) VALUE ZERO.
+       01 ID-DESGLOSE.
+           02 ID-SECUENCIA PIC 9(5).
+           02 ID-DIGITO-CONTROL PIC 9.
+       01 ID-SECUENCIA-TEMP PIC 9(5).
+       01 SUMA-DIGITOS-ID PIC 9(3) VALUE ZERO.
+       01 DIGITO-EXTRAIDO PIC 9.
+       01 DIGITO-CALCULADO PIC 9.
+       01 DESCARTE-DIVISION PIC 9(3).
+       01 SALARIO-MOSTRAR PIC ZZZ,ZZ9.99.
        PROCEDURE DIVISION.
        MAIN-LOGIC SECTION.
        PROGRAM-BEGIN.
+           MOVE ZERO TO OPCION-MENU.
+           MOVE ZERO TO REG-ESCRITOS.
+           MOVE ZERO TO REG-RECHAZADOS.
+           MOVE ZERO TO REGISTROS-DESDE-CHECKPOINT.
+           DISPLAY "INTRODUCE TU IDENTIFICADOR DE OPERADOR.".
+           ACCEPT OPERADOR-ID.
            PERFORM PROCEDIMIENTO-DE-APERTURA.
-           MOVE "S" TO SI-NO.
-           PERFORM AGREGAR-REGISTROS UNTIL SI-NO EQUAL "N".
+           PERFORM MENU-PRINCIPAL UNTIL OPCION-SALIR.
            PERFORM PROCEDIMIENTO-DE-CIERRE.
        PROGRAM-DONE.
-           STOP RUN.
+           GOBACK.
+       MENU-PRINCIPAL.
+           DISPLAY "ELIGE UNA OPCION:".
+           DISPLAY "1. AGREGAR REGISTROS".
+           DISPLAY "2. CONSULTAR REGISTRO POR ID".
+           DISPLAY "3. CORREGIR REGISTRO".
+           DISPLAY "4. ELIMINAR REGISTRO".
+           DISPLAY "5. CARGA POR LOTE".
+           DISPLAY "6. SALIR".
+           ACCEPT OPCION-MENU.
+           EVALUATE TRUE
+               WHEN OPCION-AGREGAR
+                   MOVE "S" TO SI-NO
+                   PERFORM AGREGAR-REGISTROS UNTIL SI-NO EQUAL "N"
+               WHEN OPCION-CONSULTAR
+                   PERFORM CONSULTAR-REGISTRO
+               WHEN OPCION-CORREGIR
+                   PERFORM CORREGIR-REGISTRO
+               WHEN OPCION-ELIMINAR
+                   PERFORM ELIMINAR-REGISTRO
+               WHEN OPCION-LOTE
+                   PERFORM CARGA-POR-LOTE
+               WHEN OPCION-SALIR
+                   CONTINUE
+               WHEN OTHER
+                   DISPLAY "OPCION INVALIDA, INTENTELO DE NUEVO."
+           END-EVALUATE.
        PROCEDIMIENTO-DE-APERTURA.
            OPEN EXTEND EMPLEADOS-ARCHIVOS.
+           OPEN EXTEND AUDITORIA-ARCHIVO.
        PROCEDIMIENTO-DE-CIERRE.
+           DISPLAY "REGISTROS ANADIDOS: " REG-ESCRITOS.
+           DISPLAY "REGISTROS RECHAZADOS: " REG-RECHAZADOS.
            CLOSE EMPLEADOS-ARCHIVOS.
+           CLOSE AUDITORIA-ARCHIVO.
        AGREGAR-REGISTROS.
            MOVE "N" TO ENTRY-OK.
            PERFORM OBTENER-CAMPOS UNTIL ENTRY-OK EQUAL "S".
            PERFORM ESCRIBIR-REGISTRO.
            PERFORM REINICIAR.
+       CONSULTAR-REGISTRO.
+           DISPLAY "INTRODUCE EL ID DEL EMPLEADO A CONSULTAR".
+           ACCEPT CONSULTA-ID.
+           MOVE "N" TO CONSULTA-ENCONTRADO.
+           CLOSE EMPLEADOS-ARCHIVOS.
+           OPEN INPUT EMPLEADOS-ARCHIVOS.
+           PERFORM UNTIL CONSULTA-ENCONTRADO EQUAL "S"
+               READ EMPLEADOS-ARCHIVOS
+                   AT END
+                       DISPLAY "NO SE HA ENCONTRADO ESE ID."
+                       MOVE "S" TO CONSULTA-ENCONTRADO
+                   NOT AT END
+                       IF EMPLEADOS-ID EQUAL CONSULTA-ID THEN
+                           DISPLAY "ID: " EMPLEADOS-ID
+                           DISPLAY "NOMBRE: " EMPLEADOS-NOMBRE
+                           DISPLAY "APELLIDOS: " EMPLEADOS-APELLIDOS
+                           DISPLAY "EDAD: " EMPLEADOS-EDAD
+                           DISPLAY "DEPARTAMENTO: "
+                               EMPLEADOS-DEPARTAMENTO
+                           DISPLAY "FECHA DE ALTA: "
+                               EMPLEADOS-FECHA-ALTA
+                           MOVE EMPLEADOS-SALARIO TO SALARIO-MOSTRAR
+                           DISPLAY "SALARIO: " SALARIO-MOSTRAR
+                           MOVE "S" TO CONSULTA-ENCONTRADO
+                       END-IF
+               END-READ
+           END-PERFORM.
+           CLOSE EMPLEADOS-ARCHIVOS.
+           OPEN EXTEND EMPLEADOS-ARCHIVOS.
+       CORREGIR-REGISTRO.
+           DISPLAY "INTRODUCE EL ID DEL EMPLEADO A CORREGIR".
+           ACCEPT CONSULTA-ID.
+           MOVE "N" TO CONSULTA-ENCONTRADO.
+           MOVE "N" TO FIN-DE-FICHERO.
+           CLOSE EMPLEADOS-ARCHIVOS.
+           OPEN INPUT EMPLEADOS-ARCHIVOS.
+           OPEN OUTPUT EMPLEADOS-TEMPORAL.
+           PERFORM UNTIL FIN-DE-FICHERO EQUAL "S"
+               READ EMPLEADOS-ARCHIVOS
+                   AT END
+                       MOVE "S" TO FIN-DE-FICHERO
+                   NOT AT END
+                       IF EMPLEADOS-ID EQUAL CONSULTA-ID THEN
+                           MOVE "S" TO CONSULTA-ENCONTRADO
+                           DISPLAY "NOMBRE ACTUAL: " EMPLEADOS-NOMBRE
+                           DISPLAY "APELLIDOS: " EMPLEADOS-APELLIDOS
+                           DISPLAY "EDAD ACTUAL: " EMPLEADOS-EDAD
+                           DISPLAY "DEPARTAMENTO ACTUAL: "
+                               EMPLEADOS-DEPARTAMENTO
+                           DISPLAY "FECHA DE ALTA ACTUAL: "
+                               EMPLEADOS-FECHA-ALTA
+                           MOVE EMPLEADOS-SALARIO TO SALARIO-MOSTRAR
+                           DISPLAY "SALARIO ACTUAL: " SALARIO-MOSTRAR
+                           MOVE "N" TO ENTRY-OK
+                           MOVE "N" TO COMPROBAR-ID
+                           PERFORM UNTIL ENTRY-OK EQUAL "S"
+                               DISPLAY NOMBRE
+                               ACCEPT EMPLEADOS-NOMBRE
+                               DISPLAY APELLIDO
+                               ACCEPT EMPLEADOS-APELLIDOS
+                               DISPLAY EDAD
+                               ACCEPT EMPLEADOS-EDAD
+                               DISPLAY DEPARTAMENTO
+                               ACCEPT EMPLEADOS-DEPARTAMENTO
+                               DISPLAY FECHA-ALTA-TXT
+                               ACCEPT EMPLEADOS-FECHA-ALTA
+                               DISPLAY SALARIO
+                               ACCEPT EMPLEADOS-SALARIO
+                               PERFORM VALIDAR-CAMPOS
+                           END-PERFORM
+                       END-IF
+                       MOVE EMPLEADOS-REGISTROS
+                           TO TEMPORAL-REGISTROS
+                       WRITE TEMPORAL-REGISTROS
+               END-READ
+           END-PERFORM.
+           CLOSE EMPLEADOS-ARCHIVOS.
+           CLOSE EMPLEADOS-TEMPORAL.
+           IF CONSULTA-ENCONTRADO EQUAL "S" THEN
+               CALL "SYSTEM" USING "mv empleados.tmp empleados.dat"
+               DISPLAY "REGISTRO ACTUALIZADO."
+           ELSE
+               DISPLAY "NO SE HA ENCONTRADO ESE ID."
+               CALL "SYSTEM" USING "rm -f empleados.tmp"
+           END-IF.
+           OPEN EXTEND EMPLEADOS-ARCHIVOS.
+       ELIMINAR-REGISTRO.
+           DISPLAY "INTRODUCE EL ID DEL EMPLEADO A ELIMINAR".
+           ACCEPT CONSULTA-ID.
+           MOVE "N" TO CONSULTA-ENCONTRADO.
+           MOVE "N" TO FIN-DE-FICHERO.
+           MOVE "S" TO BORRAR-CONFIRMAR.
+           CLOSE EMPLEADOS-ARCHIVOS.
+           OPEN INPUT EMPLEADOS-ARCHIVOS.
+           OPEN OUTPUT EMPLEADOS-TEMPORAL.
+           PERFORM UNTIL FIN-DE-FICHERO EQUAL "S"
+               READ EMPLEADOS-ARCHIVOS
+                   AT END
+                       MOVE "S" TO FIN-DE-FICHERO
+                   NOT AT END
+                       IF EMPLEADOS-ID EQUAL CONSULTA-ID
+                          AND CONSULTA-ENCONTRADO EQUAL "N" THEN
+                           MOVE "S" TO CONSULTA-ENCONTRADO
+                           DISPLAY "NOMBRE: " EMPLEADOS-NOMBRE
+                           DISPLAY "APELLIDOS: " EMPLEADOS-APELLIDOS
+                           DISPLAY "CONFIRMA EL BORRADO (S/N)."
+                           ACCEPT BORRAR-CONFIRMAR
+                           IF BORRAR-CONFIRMAR EQUAL "s" THEN
+                               MOVE "S" TO BORRAR-CONFIRMAR
+                           END-IF
+                       END-IF
+                       IF NOT (EMPLEADOS-ID EQUAL CONSULTA-ID
+                          AND BORRAR-CONFIRMAR EQUAL "S") THEN
+                           MOVE EMPLEADOS-REGISTROS
+                               TO TEMPORAL-REGISTROS
+                           WRITE TEMPORAL-REGISTROS
+                       END-IF
+               END-READ
+           END-PERFORM.
+           CLOSE EMPLEADOS-ARCHIVOS.
+           CLOSE EMPLEADOS-TEMPORAL.
+           IF CONSULTA-ENCONTRADO NOT EQUAL "S" THEN
+               DISPLAY "NO SE HA ENCONTRADO ESE ID."
+               CALL "SYSTEM" USING "rm -f empleados.tmp"
+           ELSE
+               IF BORRAR-CONFIRMAR EQUAL "S" THEN
+                   CALL "SYSTEM" USING "mv empleados.tmp empleados.dat"
+                   DISPLAY "REGISTRO ELIMINADO."
+               ELSE
+                   DISPLAY "BORRADO CANCELADO."
+                   CALL "SYSTEM" USING "rm -f empleados.tmp"
+               END-IF
+           END-IF.
+           OPEN EXTEND EMPLEADOS-ARCHIVOS.
        OBTENER-CAMPOS.
            MOVE SPACE TO EMPLEADOS-REGISTROS.
            DISPLAY IDENTIFICADOR.
@@ -49,14 +278,157 @@
            ACCEPT EMPLEADOS-APELLIDOS.
            DISPLAY EDAD.
            ACCEPT EMPLEADOS-EDAD.
+           DISPLAY DEPARTAMENTO.
+           ACCEPT EMPLEADOS-DEPARTAMENTO.
+           DISPLAY FECHA-ALTA-TXT.
+           ACCEPT EMPLEADOS-FECHA-ALTA.
+           DISPLAY SALARIO.
+           ACCEPT EMPLEADOS-SALARIO.
+           MOVE "S" TO COMPROBAR-ID.
            PERFORM VALIDAR-CAMPOS.
        VALIDAR-CAMPOS.
            MOVE "S" TO ENTRY-OK.
+           IF COMPROBAR-ID EQUAL "S" THEN
+               PERFORM VALIDAR-ID-EMPLEADO
+           END-IF.
            IF EMPLEADOS-NOMBRE EQUAL SPACE THEN DISPLAY
                "ERROR: DEBES ESPECIFICAR UN NOMBRE."
                MOVE "N" TO ENTRY-OK.
+           IF EMPLEADOS-EDAD < 16 OR EMPLEADOS-EDAD > 75 THEN
+               DISPLAY "ERROR: LA EDAD DEBE ESTAR ENTRE 16 Y 75."
+               MOVE "N" TO ENTRY-OK
+           END-IF.
+           IF EMPLEADOS-DEPARTAMENTO EQUAL SPACE THEN
+               DISPLAY "ERROR: DEBES ESPECIFICAR UN DEPARTAMENTO."
+               MOVE "N" TO ENTRY-OK
+           END-IF.
+           IF EMPLEADOS-FECHA-ALTA EQUAL ZERO THEN
+               DISPLAY "ERROR: DEBES ESPECIFICAR LA FECHA DE ALTA."
+               MOVE "N" TO ENTRY-OK
+           END-IF.
+           IF EMPLEADOS-SALARIO EQUAL ZERO THEN
+               DISPLAY "ERROR: EL SALARIO DEBE SER MAYOR QUE CERO."
+               MOVE "N" TO ENTRY-OK
+           END-IF.
+           IF ENTRY-OK EQUAL "S" AND COMPROBAR-ID EQUAL "S" THEN
+               PERFORM VERIFICAR-ID-DUPLICADO
+               IF ID-DUPLICADO EQUAL "S" THEN
+                   DISPLAY "ERROR: YA EXISTE UN EMPLEADO CON ESE ID."
+                   MOVE "N" TO ENTRY-OK
+               END-IF
+           END-IF.
+           IF ENTRY-OK EQUAL "N" THEN
+               ADD 1 TO REG-RECHAZADOS
+           END-IF.
+       VALIDAR-ID-EMPLEADO.
+           IF EMPLEADOS-ID EQUAL SPACE THEN
+               DISPLAY "ERROR: EL ID DEL EMPLEADO NO PUEDE"
+                   " ESTAR EN BLANCO."
+               MOVE "N" TO ENTRY-OK
+           ELSE
+               IF EMPLEADOS-ID IS NOT NUMERIC THEN
+                   DISPLAY "ERROR: EL ID DEBE SER NUMERICO"
+                       " (6 DIGITOS)."
+                   MOVE "N" TO ENTRY-OK
+               ELSE
+                   MOVE EMPLEADOS-ID TO ID-DESGLOSE
+                   MOVE ID-SECUENCIA TO ID-SECUENCIA-TEMP
+                   MOVE ZERO TO SUMA-DIGITOS-ID
+                   PERFORM 5 TIMES
+                       DIVIDE ID-SECUENCIA-TEMP BY 10
+                           GIVING ID-SECUENCIA-TEMP
+                           REMAINDER DIGITO-EXTRAIDO
+                       ADD DIGITO-EXTRAIDO TO SUMA-DIGITOS-ID
+                   END-PERFORM
+                   DIVIDE SUMA-DIGITOS-ID BY 10
+                       GIVING DESCARTE-DIVISION
+                       REMAINDER DIGITO-CALCULADO
+                   IF DIGITO-CALCULADO NOT EQUAL ID-DIGITO-CONTROL THEN
+                       DISPLAY "ERROR: EL DIGITO DE CONTROL DEL"
+                           " ID NO ES VALIDO."
+                       MOVE "N" TO ENTRY-OK
+                   END-IF
+               END-IF
+           END-IF.
+       VERIFICAR-ID-DUPLICADO.
+           MOVE EMPLEADOS-REGISTROS TO REGISTRO-GUARDADO.
+           MOVE EMPLEADOS-ID TO ID-A-COMPROBAR.
+           MOVE "N" TO ID-DUPLICADO.
+           MOVE "N" TO FIN-DE-FICHERO.
+           CLOSE EMPLEADOS-ARCHIVOS.
+           OPEN INPUT EMPLEADOS-ARCHIVOS.
+           PERFORM UNTIL FIN-DE-FICHERO EQUAL "S"
+               READ EMPLEADOS-ARCHIVOS
+                   AT END
+                       MOVE "S" TO FIN-DE-FICHERO
+                   NOT AT END
+                       IF EMPLEADOS-ID EQUAL ID-A-COMPROBAR THEN
+                           MOVE "S" TO ID-DUPLICADO
+                           MOVE "S" TO FIN-DE-FICHERO
+                       END-IF
+               END-READ
+           END-PERFORM.
+           CLOSE EMPLEADOS-ARCHIVOS.
+           OPEN EXTEND EMPLEADOS-ARCHIVOS.
+           MOVE REGISTRO-GUARDADO TO EMPLEADOS-REGISTROS.
+       CARGA-POR-LOTE.
+           MOVE "N" TO FIN-DE-LOTE.
+           OPEN INPUT ALTAS-ARCHIVO.
+           PERFORM UNTIL FIN-DE-LOTE EQUAL "S"
+               READ ALTAS-ARCHIVO
+                   AT END
+                       MOVE "S" TO FIN-DE-LOTE
+                   NOT AT END
+                       PERFORM PROCESAR-LINEA-ALTA
+               END-READ
+           END-PERFORM.
+           CLOSE ALTAS-ARCHIVO.
+           DISPLAY "CARGA POR LOTE FINALIZADA.".
+       PROCESAR-LINEA-ALTA.
+           MOVE SPACE TO EMPLEADOS-REGISTROS.
+           MOVE SPACE TO ALTA-EDAD-TXT.
+           MOVE SPACE TO ALTA-FECHA-TXT.
+           MOVE SPACE TO ALTA-SALARIO-TXT.
+           UNSTRING LINEA-ALTA DELIMITED BY ","
+               INTO EMPLEADOS-ID, EMPLEADOS-NOMBRE,
+                   EMPLEADOS-APELLIDOS, ALTA-EDAD-TXT,
+                   EMPLEADOS-DEPARTAMENTO, ALTA-FECHA-TXT,
+                   ALTA-SALARIO-TXT
+           END-UNSTRING.
+           MOVE ALTA-EDAD-TXT TO EMPLEADOS-EDAD.
+           MOVE ALTA-FECHA-TXT TO EMPLEADOS-FECHA-ALTA.
+           MOVE ALTA-SALARIO-TXT TO EMPLEADOS-SALARIO.
+           MOVE "S" TO COMPROBAR-ID.
+           PERFORM VALIDAR-CAMPOS.
+           IF ENTRY-OK EQUAL "S" THEN
+               PERFORM ESCRIBIR-REGISTRO
+           ELSE
+               DISPLAY "LINEA RECHAZADA: " LINEA-ALTA
+           END-IF.
        ESCRIBIR-REGISTRO.
            WRITE EMPLEADOS-REGISTROS.
+           ADD 1 TO REG-ESCRITOS.
+           PERFORM REGISTRAR-AUDITORIA.
+           ADD 1 TO REGISTROS-DESDE-CHECKPOINT.
+           IF REGISTROS-DESDE-CHECKPOINT >= CHECKPOINT-INTERVALO THEN
+               PERFORM CHECKPOINT-REGISTROS
+           END-IF.
+       CHECKPOINT-REGISTROS.
+           CLOSE EMPLEADOS-ARCHIVOS.
+           OPEN EXTEND EMPLEADOS-ARCHIVOS.
+           CLOSE AUDITORIA-ARCHIVO.
+           OPEN EXTEND AUDITORIA-ARCHIVO.
+           MOVE ZERO TO REGISTROS-DESDE-CHECKPOINT.
+           DISPLAY "PUNTO DE CONTROL: " REG-ESCRITOS
+               " REGISTROS GUARDADOS HASTA AHORA.".
+       REGISTRAR-AUDITORIA.
+           ACCEPT FECHA-AUDITORIA FROM DATE YYYYMMDD.
+           ACCEPT HORA-AUDITORIA FROM TIME.
+           MOVE OPERADOR-ID TO AUD-OPERADOR.
+           MOVE FECHA-AUDITORIA TO AUD-FECHA.
+           MOVE HORA-AUDITORIA TO AUD-HORA.
+           MOVE EMPLEADOS-ID TO AUD-ID.
+           WRITE LINEA-AUDITORIA FROM LINEA-AUDITORIA-DETALLE.
        REINICIAR.
            DISPLAY "DESEAS ALMACENAR OTRO REGISTRO EN LA BASE DE DATOS."
            ACCEPT SI-NO.
