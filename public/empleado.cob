@@ -0,0 +1,8 @@
+           01 EMPLEADOS-REGISTROS.
+               02 EMPLEADOS-ID PIC X(6).
+               02 EMPLEADOS-NOMBRE PIC X(25).
+               02 EMPLEADOS-APELLIDOS PIC X(35).
+               02 EMPLEADOS-EDAD PIC 99.
+               02 EMPLEADOS-DEPARTAMENTO PIC X(25).
+               02 EMPLEADOS-FECHA-ALTA PIC 9(8).
+               02 EMPLEADOS-SALARIO PIC 9(6)V99.
