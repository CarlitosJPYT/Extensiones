@@ -0,0 +1,74 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EXPORTAR.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT OPTIONAL EMPLEADOS-ARCHIVOS
+       ASSIGN TO "empleados.dat"
+       ORGANIZATION IS SEQUENTIAL.
+       SELECT CSV-ARCHIVO
+       ASSIGN TO "empleados.csv"
+       ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD EMPLEADOS-ARCHIVOS.
+           COPY "empleado.cob".
+       FD CSV-ARCHIVO.
+           01 LINEA-SALIDA PIC X(150).
+       WORKING-STORAGE SECTION.
+       01 FIN-DE-FICHERO PIC X VALUE "N".
+       01 TOTAL-EMPLEADOS PIC 9(5) VALUE ZERO.
+       01 SALARIO-CSV PIC 9(6).99.
+       PROCEDURE DIVISION.
+       MAIN-LOGIC SECTION.
+       PROGRAM-BEGIN.
+           PERFORM PROCEDIMIENTO-DE-APERTURA.
+           PERFORM ESCRIBIR-CABECERA-CSV.
+           PERFORM LEER-Y-EXPORTAR UNTIL FIN-DE-FICHERO EQUAL "S".
+           PERFORM PROCEDIMIENTO-DE-CIERRE.
+       PROGRAM-DONE.
+           STOP RUN.
+       PROCEDIMIENTO-DE-APERTURA.
+           OPEN INPUT EMPLEADOS-ARCHIVOS.
+           OPEN OUTPUT CSV-ARCHIVO.
+       PROCEDIMIENTO-DE-CIERRE.
+           CLOSE EMPLEADOS-ARCHIVOS.
+           CLOSE CSV-ARCHIVO.
+           DISPLAY "EXPORTACION GENERADA EN empleados.csv".
+           DISPLAY "TOTAL DE EMPLEADOS EXPORTADOS: " TOTAL-EMPLEADOS.
+       ESCRIBIR-CABECERA-CSV.
+           MOVE SPACE TO LINEA-SALIDA.
+           STRING "ID,NOMBRE,APELLIDOS,EDAD,DEPARTAMENTO,"
+               "FECHA_ALTA,SALARIO" DELIMITED BY SIZE
+               INTO LINEA-SALIDA
+           END-STRING.
+           WRITE LINEA-SALIDA.
+       LEER-Y-EXPORTAR.
+           READ EMPLEADOS-ARCHIVOS
+               AT END
+                   MOVE "S" TO FIN-DE-FICHERO
+               NOT AT END
+                   MOVE EMPLEADOS-SALARIO TO SALARIO-CSV
+                   MOVE SPACE TO LINEA-SALIDA
+                   STRING
+                       FUNCTION TRIM(EMPLEADOS-ID) DELIMITED BY SIZE
+                       "," DELIMITED BY SIZE
+                       FUNCTION TRIM(EMPLEADOS-NOMBRE) DELIMITED BY SIZE
+                       "," DELIMITED BY SIZE
+                       FUNCTION TRIM(EMPLEADOS-APELLIDOS)
+                           DELIMITED BY SIZE
+                       "," DELIMITED BY SIZE
+                       EMPLEADOS-EDAD DELIMITED BY SIZE
+                       "," DELIMITED BY SIZE
+                       FUNCTION TRIM(EMPLEADOS-DEPARTAMENTO)
+                           DELIMITED BY SIZE
+                       "," DELIMITED BY SIZE
+                       EMPLEADOS-FECHA-ALTA DELIMITED BY SIZE
+                       "," DELIMITED BY SIZE
+                       SALARIO-CSV DELIMITED BY SIZE
+                       INTO LINEA-SALIDA
+                   END-STRING
+                   WRITE LINEA-SALIDA
+                   ADD 1 TO TOTAL-EMPLEADOS
+           END-READ.
+       END PROGRAM EXPORTAR.
