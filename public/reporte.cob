@@ -0,0 +1,105 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. REPORTE.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT OPTIONAL EMPLEADOS-ARCHIVOS
+       ASSIGN TO "empleados.dat"
+       ORGANIZATION IS SEQUENTIAL.
+       SELECT LISTADO-ARCHIVO
+       ASSIGN TO "listado.txt"
+       ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD EMPLEADOS-ARCHIVOS.
+           COPY "empleado.cob".
+       FD LISTADO-ARCHIVO.
+           01 LINEA-LISTADO PIC X(120).
+       WORKING-STORAGE SECTION.
+       01 FIN-DE-FICHERO PIC X VALUE "N".
+       01 LINEAS-EN-PAGINA PIC 99 VALUE ZERO.
+       01 NUMERO-PAGINA PIC 999 VALUE ZERO.
+       01 TOTAL-EMPLEADOS PIC 9(5) VALUE ZERO.
+       01 LINEAS-POR-PAGINA PIC 99 VALUE 20.
+       01 LINEA-DETALLE.
+           02 FILLER PIC X(2) VALUE SPACE.
+           02 DET-NOMBRE PIC X(25).
+           02 FILLER PIC X(2) VALUE SPACE.
+           02 DET-APELLIDOS PIC X(35).
+           02 FILLER PIC X(2) VALUE SPACE.
+           02 DET-EDAD PIC ZZ9.
+           02 FILLER PIC X(2) VALUE SPACE.
+           02 DET-DEPARTAMENTO PIC X(25).
+           02 FILLER PIC X(2) VALUE SPACE.
+           02 DET-SALARIO PIC ZZZ,ZZ9.99.
+       01 LINEA-CABECERA-1 PIC X(80)
+           VALUE "LISTADO DE EMPLEADOS".
+       01 LINEA-CABECERA-2.
+           02 FILLER PIC X(7) VALUE "PAGINA:".
+           02 CAB-PAGINA PIC ZZ9.
+       01 LINEA-CABECERA-3.
+           02 FILLER PIC X(2) VALUE SPACE.
+           02 FILLER PIC X(25) VALUE "NOMBRE".
+           02 FILLER PIC X(2) VALUE SPACE.
+           02 FILLER PIC X(35) VALUE "APELLIDOS".
+           02 FILLER PIC X(2) VALUE SPACE.
+           02 FILLER PIC X(3) VALUE "EDA".
+           02 FILLER PIC X(2) VALUE SPACE.
+           02 FILLER PIC X(25) VALUE "DEPARTAMENTO".
+           02 FILLER PIC X(2) VALUE SPACE.
+           02 FILLER PIC X(8) VALUE "SALARIO".
+       01 LINEA-TOTAL.
+           02 FILLER PIC X(20) VALUE "TOTAL DE EMPLEADOS: ".
+           02 TOTAL-EN-LINEA PIC ZZZZ9.
+       PROCEDURE DIVISION.
+       MAIN-LOGIC SECTION.
+       PROGRAM-BEGIN.
+           PERFORM PROCEDIMIENTO-DE-APERTURA.
+           PERFORM LEER-Y-LISTAR UNTIL FIN-DE-FICHERO EQUAL "S".
+           PERFORM ESCRIBIR-TOTAL.
+           PERFORM PROCEDIMIENTO-DE-CIERRE.
+       PROGRAM-DONE.
+           STOP RUN.
+       PROCEDIMIENTO-DE-APERTURA.
+           OPEN INPUT EMPLEADOS-ARCHIVOS.
+           OPEN OUTPUT LISTADO-ARCHIVO.
+       PROCEDIMIENTO-DE-CIERRE.
+           CLOSE EMPLEADOS-ARCHIVOS.
+           CLOSE LISTADO-ARCHIVO.
+           DISPLAY "LISTADO GENERADO EN listado.txt".
+           DISPLAY "TOTAL DE EMPLEADOS: " TOTAL-EMPLEADOS.
+       LEER-Y-LISTAR.
+           READ EMPLEADOS-ARCHIVOS
+               AT END
+                   MOVE "S" TO FIN-DE-FICHERO
+               NOT AT END
+                   IF LINEAS-EN-PAGINA EQUAL ZERO THEN
+                       PERFORM ESCRIBIR-CABECERA
+                   END-IF
+                   MOVE EMPLEADOS-NOMBRE TO DET-NOMBRE
+                   MOVE EMPLEADOS-APELLIDOS TO DET-APELLIDOS
+                   MOVE EMPLEADOS-EDAD TO DET-EDAD
+                   MOVE EMPLEADOS-DEPARTAMENTO TO DET-DEPARTAMENTO
+                   MOVE EMPLEADOS-SALARIO TO DET-SALARIO
+                   WRITE LINEA-LISTADO FROM LINEA-DETALLE
+                   ADD 1 TO LINEAS-EN-PAGINA
+                   ADD 1 TO TOTAL-EMPLEADOS
+                   IF LINEAS-EN-PAGINA >= LINEAS-POR-PAGINA THEN
+                       MOVE ZERO TO LINEAS-EN-PAGINA
+                   END-IF
+           END-READ.
+       ESCRIBIR-CABECERA.
+           ADD 1 TO NUMERO-PAGINA.
+           MOVE NUMERO-PAGINA TO CAB-PAGINA.
+           IF NUMERO-PAGINA > 1 THEN
+               WRITE LINEA-LISTADO FROM SPACE
+           END-IF.
+           WRITE LINEA-LISTADO FROM LINEA-CABECERA-1.
+           WRITE LINEA-LISTADO FROM LINEA-CABECERA-2.
+           WRITE LINEA-LISTADO FROM SPACE.
+           WRITE LINEA-LISTADO FROM LINEA-CABECERA-3.
+       ESCRIBIR-TOTAL.
+           MOVE TOTAL-EMPLEADOS TO TOTAL-EN-LINEA.
+           WRITE LINEA-LISTADO FROM SPACE.
+           WRITE LINEA-LISTADO FROM LINEA-TOTAL.
+       END PROGRAM REPORTE.
